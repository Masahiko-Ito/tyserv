@@ -0,0 +1,384 @@
+      *
+      * ����ץ�ơ��֥�(smp1��)��tyserv�˥����Ȥ���
+      * TRANDAT(sample1)��Ʊ���ǷΤΥȥ�󥶥������ǡ����˽񤭽Ф�
+      * ���Хå����åץ��������ץ����Ǥ�
+      *
+      * ���Ϥ��줿�ե������sample1�Ρ�IDO-KUBUN='I'�ץȥ�󥶥�����
+      * ���Ȥ��Ƥ��Τޤ��ƻ��Ѳ�ǽ�Ǥ�
+      *
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      sample2.
+       ENVIRONMENT      DIVISION.
+       CONFIGURATION    SECTION.
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+      *------------------------------------------
+      * ���ȥȥ�󥶥������ǡ���
+      *------------------------------------------
+          SELECT EXPDAT  ASSIGN TO "smp1_exp.dat"
+             ORGANIZATION LINE SEQUENTIAL.
+      *------------------------------------------
+      * ��³��ѥ��ȥ��ե�����(HOST/PORT)
+      *------------------------------------------
+          SELECT CTLDAT  ASSIGN TO "smp1.ctl"
+             ORGANIZATION LINE SEQUENTIAL
+             FILE STATUS   IS WK-CTL-STAT.
+       DATA             DIVISION.
+       FILE             SECTION.
+      *------------------------------------------
+      * ���ȥȥ�󥶥������ǡ���(TRC��Ʊ���ǷΡ�sample1�κƼ��Բ�)
+      *------------------------------------------
+       FD  EXPDAT.
+       01  EXP-REC.
+          02 IDO-KUBUN  PIC X(1).
+          02 FILLER     PIC X(1).
+          02 ID-PK      PIC X(4).
+          02 FILLER     PIC X(1).
+          02 NAME       PIC X(20).
+          02 FILLER     PIC X(1).
+          02 SALARY     PIC 9(7).
+          02 FILLER     PIC X(1).
+          02 ID-PK2     PIC X(4).
+          02 FILLER     PIC X(1).
+          02 TABLE-NAME PIC X(10).
+      *------------------------------------------
+      * ��³��ѥ��ȥ��ե�����
+      *------------------------------------------
+       FD  CTLDAT.
+       01  CTL-REC.
+          02 CTL-HOST   PIC X(9).
+          02 FILLER     PIC X(1).
+          02 CTL-PORT   PIC X(5).
+      *------------------------------------------
+      * ����ΰ����
+      *------------------------------------------
+       WORKING-STORAGE  SECTION.
+      *------------------------------------------
+      * ������
+      *------------------------------------------
+       01 C-PGMNAME     PIC X(7) VALUE 'sample2'.
+       01 C-NULL        PIC X(1) VALUE LOW-VALUE.
+       01 C-TAB         PIC X(1) VALUE X'09'.
+      *------------------------------------------
+      * ��ư�ѥ�᡼��/�оݥơ��֥�
+      *------------------------------------------
+       01 WK-PARM        PIC X(20) VALUE SPACE.
+       01 WK-TABLE       PIC X(10) VALUE 'smp1'.
+       01 WK-CTL-STAT    PIC X(2) VALUE SPACE.
+       01 WK-REC-CNT     PIC 9(9) VALUE ZERO.
+      *
+      * ���Ϲ⡹�̥����ξ��(pkey ge/le)
+      * ID-PK��4��������ʸ����ǤʤΤǡ�LOW-VALUE/HIGH-VALUE�Ǥϥ᥻��
+      * ���ν�ü��ξ��(C-NULL)��Ʊ��Х���ˤʤꡢ���Ǥ���٤�°ʹߤ�
+      * SEND-DATA�˽񤭹��ޤ�ʤ��Τǡ�ʬ��������μ¸��ʸ���ͤ��Ѥ���
+      *
+       01 WK-RANGE-LO    PIC X(4) VALUE '0000'.
+       01 WK-RANGE-HI    PIC X(4) VALUE '9999'.
+      *
+      * sock_* �ط����󥿡��ե���������
+      *
+       01 HOST.
+          02 HOST-NAME  PIC X(9) VALUE 'localhost'.
+          02 FILLER     PIC X(1) VALUE LOW-VALUE.
+       01 PORT.
+          02 PORT-NUM   PIC X(5) VALUE '20000'.
+          02 FILLER     PIC X(1) VALUE LOW-VALUE.
+       01 FD-SOCK.
+          02 FD-SOCK-VAL PIC X(5) VALUE SPACE.
+          02 FILLER      PIC X(1) VALUE LOW-VALUE.
+      *
+      * sock_open ��³����(���Ԥ��ξ��ϴ֤��֤��ƺƻ���)
+      *
+       01 C-SOCK-MAX-RETRY PIC 9(1) VALUE 2.
+       01 WK-SOCK-RETRY    PIC 9(1) VALUE ZERO.
+       01 WK-SOCK-WAIT     PIC 9(4) VALUE 2.
+       01 WK-SOCK-OK-SW    PIC X(3) VALUE 'NO'.
+       01 SEND-DATA.
+          02 FILLER     PIC X(1024) VALUE SPACE.
+          02 FILLER     PIC X(1) VALUE LOW-VALUE.
+       01 RECV-DATA.
+          02 FILLER     PIC X(1024) VALUE SPACE.
+          02 FILLER     PIC X(1) VALUE LOW-VALUE.
+      *
+      * get_* �ط����󥿡��ե���������
+      *
+       01 STAT1         PIC X(2) VALUE SPACE.
+       01 STAT2         PIC X(1024) VALUE SPACE.
+       01 G-ID-PK       PIC X(4).
+       01 G-NAME        PIC X(20).
+       01 G-SALARY      PIC 9(7).
+      *
+      * indexed get_value �����Хåȥ���
+      *
+       01 WK-IDX         PIC 9(6) VALUE ZERO.
+       01 WK-IDX-DISP    PIC Z(5)9.
+       01 C-IDX-MAX      PIC 9(6) VALUE 999999.
+       01 WK-MORE-SW     PIC X(3) VALUE 'YES'.
+       01 WK-KEY-ID      PIC X(10) VALUE SPACE.
+       01 WK-KEY-NAME    PIC X(12) VALUE SPACE.
+       01 WK-KEY-SAL     PIC X(14) VALUE SPACE.
+       01 WK-KEY-PTR     PIC 9(2) VALUE ZERO.
+      *------------------------------------------
+      * ��������
+      *------------------------------------------
+       PROCEDURE        DIVISION.
+      *
+       MAIN-EN.
+      *------------------------------------------
+      * �����ץ����
+      *------------------------------------------
+         PERFORM SUB-OPEN-EN THRU SUB-OPEN-EX.
+      *------------------------------------------
+      * ���ȽФ�
+      *------------------------------------------
+         PERFORM SUB-EXPORT-EN THRU SUB-EXPORT-EX.
+      *------------------------------------------
+      * ��λ����
+      *------------------------------------------
+         PERFORM SUB-END-EN THRU SUB-END-EX.
+      *------------------------------------------
+      * ����������
+      *------------------------------------------
+         PERFORM SUB-CLOSE-EN THRU SUB-CLOSE-EX.
+       MAIN-EX.
+         STOP RUN.
+      *------------------------------------------
+      * �����ץ����
+      *------------------------------------------
+       SUB-OPEN-EN.
+      *
+      * ��ư�ѥ�᡼���μ��(���ФΥơ��֥��̾����)
+      *
+         ACCEPT WK-PARM FROM COMMAND-LINE.
+         IF (WK-PARM NOT = SPACE)
+            MOVE WK-PARM(1:10) TO WK-TABLE
+         END-IF.
+      *
+      * ��³��ѥ��ȥ��ե����뤫���HOST/PORT���
+      *
+         PERFORM SUB-CTL-LOAD-EN THRU SUB-CTL-LOAD-EX.
+      *
+      * ���ȥȥ�󥶥������ǡ���(�����åȤ��Ϻ��˳��ơ�
+      * ��³���Ԥ˰۾ｪλ���ƤФ��Ƥ⥯���������Ǥ���褦�ˤ���)
+      *
+         OPEN    OUTPUT   EXPDAT.
+      *
+      * ���Ϲ⡹�̥����ξ��(pkey ge/le)��4��������ʸ����ǤθŴ�
+      * ��Ǥ��뤳�Ȥ�ٹ𤹤�(���ե��٥åȤʤɰʳ���ID-PK�ˤ�
+      * ���Хƥ��ֹ� ge/le ��Ϥ��ϰϳ��ˤʤꡢ̵��ó�˽��������)
+      *
+         DISPLAY C-PGMNAME
+                 ' : WARNING, EXPORT RANGE ASSUMES 4-DIGIT NUMERIC'
+                 ' ID-PK (' WK-RANGE-LO '-' WK-RANGE-HI '), '
+                 'NON-NUMERIC OR OUT-OF-RANGE IDS WILL BE SKIPPED'.
+      *
+      * �����åȥ����ץ�(���Ԥ�����Ϻƻ���)
+      *
+         MOVE ZERO TO WK-SOCK-RETRY.
+         MOVE 'NO' TO WK-SOCK-OK-SW.
+         PERFORM SUB-SOCKOPEN-EN THRU SUB-SOCKOPEN-EX
+            UNTIL (WK-SOCK-OK-SW = 'YES')
+               OR (WK-SOCK-RETRY > C-SOCK-MAX-RETRY).
+         IF (WK-SOCK-OK-SW = 'NO')
+            DISPLAY C-PGMNAME
+                    ' : ABEND, CANNOT CONNECT TO TYSERV HOST=('
+                    HOST-NAME ') PORT=(' PORT-NUM ')'
+            PERFORM SUB-ABEND-EN THRU SUB-ABEND-EX
+         END-IF.
+       SUB-OPEN-EX.
+         EXIT.
+      *------------------------------------------
+      * �����åȥ����ץ�(1��ʬ��retry����)
+      *------------------------------------------
+       SUB-SOCKOPEN-EN.
+         ADD 1 TO WK-SOCK-RETRY.
+         CALL 'sock_open' USING HOST PORT FD-SOCK.
+         IF (FD-SOCK-VAL = SPACE) OR (FD-SOCK-VAL = LOW-VALUE)
+            MOVE 'NO' TO WK-SOCK-OK-SW
+            DISPLAY C-PGMNAME
+                    ' : SOCKET CONNECT FAILED, RETRY=('
+                    WK-SOCK-RETRY ')'
+            IF (WK-SOCK-RETRY <= C-SOCK-MAX-RETRY)
+               CALL 'C$SLEEP' USING WK-SOCK-WAIT
+            END-IF
+         ELSE
+            MOVE 'YES' TO WK-SOCK-OK-SW
+         END-IF.
+       SUB-SOCKOPEN-EX.
+         EXIT.
+      *------------------------------------------
+      * ��³��ѥ��ȥ��ե�����ɤ߹���
+      *------------------------------------------
+       SUB-CTL-LOAD-EN.
+         OPEN INPUT CTLDAT.
+         IF (WK-CTL-STAT = '00')
+            READ CTLDAT
+               AT END
+                  CONTINUE
+               NOT AT END
+                  MOVE CTL-HOST TO HOST-NAME
+                  MOVE CTL-PORT TO PORT-NUM
+            END-READ
+            CLOSE CTLDAT
+         END-IF.
+       SUB-CTL-LOAD-EX.
+         EXIT.
+      *------------------------------------------
+      * ���ȽФ�
+      *------------------------------------------
+       SUB-EXPORT-EN.
+         DISPLAY C-PGMNAME
+                 ' : START, TABLE=(' WK-TABLE ')'.
+      *
+      * �����⡼�ɥȥ�󥶥�����󳫻�
+      *
+         INITIALIZE SEND-DATA RECV-DATA.
+         STRING 'start_tran' DELIMITED BY SIZE
+                C-TAB DELIMITED BY SIZE
+                'user' DELIMITED BY SIZE
+                C-TAB DELIMITED BY SIZE
+                'user' DELIMITED BY SIZE
+                C-NULL DELIMITED BY SIZE
+                INTO SEND-DATA.
+         CALL 'sock_send_recv' USING FD-SOCK SEND-DATA RECV-DATA.
+      *
+         INITIALIZE STAT1 STAT2.
+         CALL 'get_status' USING RECV-DATA STAT1 STAT2.
+         IF (STAT1 = 'NG')
+            DISPLAY C-PGMNAME
+                    ' : ABEND ' STAT1 ' ' STAT2
+            PERFORM SUB-ABEND-EN THRU SUB-ABEND-EX
+         END-IF.
+      *
+      * ���̤ϰϤ�pkey�Ǹ���(ǭ̷ID-PK��)
+      *
+         INITIALIZE SEND-DATA RECV-DATA.
+         STRING 'get' DELIMITED BY SIZE
+                C-TAB DELIMITED BY SIZE
+                WK-TABLE DELIMITED BY SPACE
+                C-TAB DELIMITED BY SIZE
+                'pkey' DELIMITED BY SIZE
+                C-TAB DELIMITED BY SIZE
+                'ge' DELIMITED BY SIZE
+                C-TAB DELIMITED BY SIZE
+                WK-RANGE-LO DELIMITED BY SIZE
+                C-TAB DELIMITED BY SIZE
+                'pkey' DELIMITED BY SIZE
+                C-TAB DELIMITED BY SIZE
+                'le' DELIMITED BY SIZE
+                C-TAB DELIMITED BY SIZE
+                WK-RANGE-HI DELIMITED BY SIZE
+                C-NULL DELIMITED BY SIZE
+                INTO SEND-DATA.
+         CALL 'sock_send_recv' USING FD-SOCK SEND-DATA RECV-DATA.
+      *
+         INITIALIZE STAT1 STAT2.
+         CALL 'get_status' USING RECV-DATA STAT1 STAT2.
+         IF (STAT1 = 'NG')
+            DISPLAY C-PGMNAME
+                    ' : GET ERROR ' STAT1 ' ' STAT2
+            PERFORM SUB-ABEND-EN THRU SUB-ABEND-EX
+         END-IF.
+      *
+      * �ޥåȤ�������ʬ get_value ���֤�Ĥ��ɤ߽Ф���
+      * TRC�ȸߴ���IDO-KUBUN='I'�ȤǽФ���
+      *
+         MOVE 1 TO WK-IDX.
+         MOVE 'YES' TO WK-MORE-SW.
+         PERFORM UNTIL (WK-MORE-SW = 'NO')
+            INITIALIZE G-ID-PK G-NAME G-SALARY
+            INITIALIZE WK-KEY-ID WK-KEY-NAME WK-KEY-SAL
+            MOVE WK-IDX TO WK-IDX-DISP
+            MOVE 1 TO WK-KEY-PTR
+            STRING 'id.' DELIMITED BY SIZE
+                   FUNCTION TRIM(WK-IDX-DISP) DELIMITED BY SIZE
+                   INTO WK-KEY-ID
+                   WITH POINTER WK-KEY-PTR
+            CALL 'get_value' USING RECV-DATA
+                 WK-KEY-ID(1:WK-KEY-PTR - 1) G-ID-PK
+            IF (G-ID-PK = SPACE) OR (G-ID-PK = LOW-VALUE)
+               MOVE 'NO' TO WK-MORE-SW
+            ELSE
+               MOVE 1 TO WK-KEY-PTR
+               STRING 'name.' DELIMITED BY SIZE
+                      FUNCTION TRIM(WK-IDX-DISP) DELIMITED BY SIZE
+                      INTO WK-KEY-NAME
+                      WITH POINTER WK-KEY-PTR
+               CALL 'get_value' USING RECV-DATA
+                    WK-KEY-NAME(1:WK-KEY-PTR - 1) G-NAME
+               MOVE 1 TO WK-KEY-PTR
+               STRING 'salary.' DELIMITED BY SIZE
+                      FUNCTION TRIM(WK-IDX-DISP) DELIMITED BY SIZE
+                      INTO WK-KEY-SAL
+                      WITH POINTER WK-KEY-PTR
+               CALL 'get_value' USING RECV-DATA
+                    WK-KEY-SAL(1:WK-KEY-PTR - 1) G-SALARY
+      *
+               INITIALIZE EXP-REC
+               MOVE 'I' TO IDO-KUBUN
+               MOVE G-ID-PK TO ID-PK
+               MOVE G-NAME TO NAME
+               MOVE G-SALARY TO SALARY
+               MOVE WK-TABLE TO TABLE-NAME
+               WRITE EXP-REC
+               ADD 1 TO WK-REC-CNT
+               IF (WK-IDX >= C-IDX-MAX)
+                  DISPLAY C-PGMNAME
+                          ' : EXPORT TRUNCATED AT ' C-IDX-MAX
+                          ' ROWS, MORE MAY REMAIN'
+                  MOVE 'NO' TO WK-MORE-SW
+               ELSE
+                  ADD 1 TO WK-IDX
+               END-IF
+            END-IF
+         END-PERFORM.
+       SUB-EXPORT-EX.
+         EXIT.
+      *------------------------------------------
+      * ��λ����
+      *------------------------------------------
+       SUB-END-EN.
+      *
+      * ��������Ⱦ���(end_tran�μ�Ǥ˴ط������˽�ϥ쥳���ɿ���Ф�)
+      *
+         DISPLAY C-PGMNAME ' : TALLY EXPORTED=(' WK-REC-CNT ')'.
+      *
+      * �ȥ�󥶥���������ｪλ
+      *
+         INITIALIZE RECV-DATA.
+         CALL 'sock_send_recv' USING FD-SOCK 'end_tran' RECV-DATA.
+      *
+         INITIALIZE STAT1 STAT2.
+         CALL 'get_status' USING RECV-DATA STAT1 STAT2.
+         IF (STAT1 = 'NG')
+            DISPLAY C-PGMNAME
+                    ' : ABEND ' STAT1 ' ' STAT2
+            PERFORM SUB-ABEND-EN THRU SUB-ABEND-EX
+         END-IF.
+      *
+         DISPLAY C-PGMNAME
+                 ' : END  '.
+       SUB-END-EX.
+         EXIT.
+      *------------------------------------------
+      * ����������
+      *------------------------------------------
+       SUB-CLOSE-EN.
+      *
+      * ���ȥȥ�󥶥������ǡ���
+      *
+         CLOSE   EXPDAT.
+      *
+      * �����å�
+      *
+         CALL 'sock_close' USING FD-SOCK.
+       SUB-CLOSE-EX.
+         EXIT.
+      *------------------------------------------
+      * �۾ｪλ
+      *------------------------------------------
+       SUB-ABEND-EN.
+          PERFORM SUB-CLOSE-EN THRU SUB-CLOSE-EX.
+          STOP RUN.
+       SUB-ABEND-EX.
+         EXIT.
