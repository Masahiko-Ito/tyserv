@@ -15,6 +15,24 @@
       *------------------------------------------
           SELECT TRANDAT ASSIGN TO "smp1_tran.dat"
              ORGANIZATION LINE SEQUENTIAL.
+      *------------------------------------------
+      * ��å��ݥ���ȥե�����(¤�ƹ��в���)
+      *------------------------------------------
+          SELECT CKPTDAT ASSIGN TO "smp1_ckpt.dat"
+             ORGANIZATION LINE SEQUENTIAL
+             FILE STATUS   IS WK-CKPT-STAT.
+      *------------------------------------------
+      * ���ȥ��ե�����(���ԥȥ�󥶥�����¸)
+      *------------------------------------------
+          SELECT REJCTDAT ASSIGN TO "smp1_rjct.dat"
+             ORGANIZATION LINE SEQUENTIAL
+             FILE STATUS   IS WK-RJCT-STAT.
+      *------------------------------------------
+      * ��³��ѥ��ȥ��ե�����(HOST/PORT)
+      *------------------------------------------
+          SELECT CTLDAT ASSIGN TO "smp1.ctl"
+             ORGANIZATION LINE SEQUENTIAL
+             FILE STATUS   IS WK-CTL-STAT.
        DATA             DIVISION.
        FILE             SECTION.
       *------------------------------------------
@@ -22,7 +40,7 @@
       *------------------------------------------
        FD  TRANDAT.
        01  TRC.
-      * I:���� D:��� U:���� G:����(ɽ��)
+      * I:���� D:��� U:���� G:����(ɽ��) L:�ϰ���(ɽ��)
       * R:ROLLBACK C:COMMIT M:��å�����
           02 IDO-KUBUN  PIC X(1).
           02 FILLER     PIC X(1).
@@ -31,12 +49,37 @@
           02 NAME       PIC X(20).
           02 FILLER     PIC X(1).
           02 SALARY     PIC 9(7).
+          02 FILLER     PIC X(1).
+      * ID-PK2: L(�ϰ���)�λ���ID-PK����ID-PK2�ޤǤ��ϰ�
+          02 ID-PK2     PIC X(4).
+          02 FILLER     PIC X(1).
+      * TABLE-NAME: ���Ф���tyserv�Υơ��֥��(̵����'smp1')
+          02 TABLE-NAME PIC X(10).
        01  TRC2.
       * I:���� D:��� U:���� G:����(ɽ��)
       * R:ROLLBACK C:COMMIT M:��å�����
           02 FILLER     PIC X(1).
           02 MESG       PIC X(34).
       *------------------------------------------
+      * ��å��ݥ���ȥե�����
+      *------------------------------------------
+       FD  CKPTDAT.
+       01  CKPT-REC.
+          02 CKPT-POS   PIC 9(9).
+      *------------------------------------------
+      * ���ȥ��ե�����
+      *------------------------------------------
+       FD  REJCTDAT.
+       01  REJCT-REC    PIC X(1100).
+      *------------------------------------------
+      * ��³��ѥ��ȥ��ե�����
+      *------------------------------------------
+       FD  CTLDAT.
+       01  CTL-REC.
+          02 CTL-HOST   PIC X(9).
+          02 FILLER     PIC X(1).
+          02 CTL-PORT   PIC X(5).
+      *------------------------------------------
       * ����ΰ����
       *------------------------------------------
        WORKING-STORAGE  SECTION.
@@ -46,23 +89,50 @@
        01 C-PGMNAME     PIC X(7) VALUE 'sample1'.
        01 C-NULL        PIC X(1) VALUE LOW-VALUE.
        01 C-TAB         PIC X(1) VALUE X'09'.
+       01 C-COMMIT-INTERVAL PIC 9(5) VALUE 1000.
       *------------------------------------------
       * ������
       *------------------------------------------
        01 END-SW        PIC X(3) VALUE 'OFF'.
       *
+      * ��å��ݥ���/�ꥹ�����ط�
+      *
+       01 WK-PARM        PIC X(20) VALUE SPACE.
+       01 WK-RESTART-SW  PIC X(3) VALUE 'OFF'.
+       01 WK-CKPT-STAT   PIC X(2) VALUE SPACE.
+       01 WK-REC-CNT     PIC 9(9) VALUE ZERO.
+       01 WK-CKPT-POS    PIC 9(9) VALUE ZERO.
+       01 WK-CTL-STAT    PIC X(2) VALUE SPACE.
+       01 WK-IDU-CNT     PIC 9(5) VALUE ZERO.
+       01 WK-RJCT-STAT   PIC X(2) VALUE SPACE.
+       01 WK-RJCT-OPEN-SW PIC X(3) VALUE 'NO'.
+      *
+      * ���ϥ����å��ط�
+      *
+       01 WK-VALID-SW    PIC X(2) VALUE 'OK'.
+       01 WK-VALID-MSG   PIC X(40) VALUE SPACE.
+       01 WK-TAB-CNT     PIC 9(2) VALUE ZERO.
+       01 WK-NUL-CNT     PIC 9(2) VALUE ZERO.
+      *
       * sock_* �ط����󥿡��ե���������
       *
        01 HOST.
-          02 FILLER     PIC X(9) VALUE 'localhost'.
+          02 HOST-NAME  PIC X(9) VALUE 'localhost'.
           02 FILLER     PIC X(1) VALUE LOW-VALUE.
        01 PORT.
-          02 FILLER     PIC X(5) VALUE '20000'.
+          02 PORT-NUM   PIC X(5) VALUE '20000'.
           02 FILLER     PIC X(1) VALUE LOW-VALUE.
       *01 FD-SOCK       PIC S9(10) BINARY VALUE ZERO.
        01 FD-SOCK.
-          02 FILLER     PIC X(5) VALUE SPACE.
-          02 FILLER     PIC X(1) VALUE LOW-VALUE.
+          02 FD-SOCK-VAL PIC X(5) VALUE SPACE.
+          02 FILLER      PIC X(1) VALUE LOW-VALUE.
+      *
+      * sock_open ��³����(���Ԥ��ξ��ϴ֤��֤��ƺƻ���)
+      *
+       01 C-SOCK-MAX-RETRY PIC 9(1) VALUE 2.
+       01 WK-SOCK-RETRY    PIC 9(1) VALUE ZERO.
+       01 WK-SOCK-WAIT     PIC 9(4) VALUE 2.
+       01 WK-SOCK-OK-SW    PIC X(3) VALUE 'NO'.
        01 SEND-DATA.
           02 FILLER     PIC X(1024) VALUE SPACE.
           02 FILLER     PIC X(1) VALUE LOW-VALUE.
@@ -77,6 +147,31 @@
        01 G-ID-PK       PIC X(4).
        01 G-NAME        PIC X(20).
        01 G-SALARY      PIC 9(7).
+      *
+      * L:�ϰ���(ɽ��)�ط�
+      *
+       01 WK-L-IDX       PIC 9(6) VALUE ZERO.
+       01 WK-L-IDX-DISP  PIC Z(5)9.
+       01 C-L-IDX-MAX    PIC 9(6) VALUE 999999.
+       01 WK-L-MORE-SW   PIC X(3) VALUE 'YES'.
+       01 WK-L-KEY-ID    PIC X(10) VALUE SPACE.
+       01 WK-L-KEY-NAME  PIC X(12) VALUE SPACE.
+       01 WK-L-KEY-SAL   PIC X(14) VALUE SPACE.
+       01 WK-L-KEY-PTR   PIC 9(2) VALUE ZERO.
+      *------------------------------------------
+      * ��������
+      *------------------------------------------
+       01 WK-TALLY.
+          02 WK-CNT-I      PIC 9(7) VALUE ZERO.
+          02 WK-CNT-D      PIC 9(7) VALUE ZERO.
+          02 WK-CNT-U      PIC 9(7) VALUE ZERO.
+          02 WK-CNT-G      PIC 9(7) VALUE ZERO.
+          02 WK-CNT-L      PIC 9(7) VALUE ZERO.
+          02 WK-CNT-R      PIC 9(7) VALUE ZERO.
+          02 WK-CNT-C      PIC 9(7) VALUE ZERO.
+          02 WK-CNT-M      PIC 9(7) VALUE ZERO.
+          02 WK-CNT-SKIP   PIC 9(7) VALUE ZERO.
+          02 WK-CNT-ERR    PIC 9(7) VALUE ZERO.
       *------------------------------------------
       * ��������
       *------------------------------------------
@@ -117,16 +212,90 @@
       *------------------------------------------
        SUB-OPEN-EN.
       *
-      * �����åȥ����ץ�
+      * ��ư�ѥ�᡼���μ��
       *
-         CALL 'sock_open' USING HOST PORT FD-SOCK.
+         ACCEPT WK-PARM FROM COMMAND-LINE.
+         IF (WK-PARM(1:7) = 'RESTART')
+            MOVE 'ON' TO WK-RESTART-SW
+         END-IF.
       *
-      * �ȥ�󥶥������ǡ���
+      * ��³��ѥ��ȥ��ե����뤫���HOST/PORT���
+      *
+         PERFORM SUB-CTL-LOAD-EN THRU SUB-CTL-LOAD-EX.
+      *
+      * �ȥ�󥶥������ǡ���(�����åȤ��Ϻ��˳��ơ�
+      * ��³���Ԥ˰۾ｪλ���ƤФ��Ƥ⥯���������Ǥ���褦�ˤ���)
       *
          OPEN    INPUT    TRANDAT.
+      *
+      * ���ȥ��ե�����(�ꥹ��������³��)
+      *
+         IF (WK-RESTART-SW = 'ON')
+            OPEN EXTEND REJCTDAT
+         ELSE
+            OPEN OUTPUT REJCTDAT
+         END-IF.
+         IF (WK-RJCT-STAT = '00')
+            MOVE 'YES' TO WK-RJCT-OPEN-SW
+         ELSE
+            DISPLAY C-PGMNAME
+                    ' : ABEND, CANNOT OPEN REJECT FILE STATUS=('
+                    WK-RJCT-STAT ')'
+            PERFORM SUB-ABEND-EN THRU SUB-ABEND-EX
+         END-IF.
+      *
+      * �����åȥ����ץ�(���Ԥ�����Ϻƻ���)
+      *
+         MOVE ZERO TO WK-SOCK-RETRY.
+         MOVE 'NO' TO WK-SOCK-OK-SW.
+         PERFORM SUB-SOCKOPEN-EN THRU SUB-SOCKOPEN-EX
+            UNTIL (WK-SOCK-OK-SW = 'YES')
+               OR (WK-SOCK-RETRY > C-SOCK-MAX-RETRY).
+         IF (WK-SOCK-OK-SW = 'NO')
+            DISPLAY C-PGMNAME
+                    ' : ABEND, CANNOT CONNECT TO TYSERV HOST=('
+                    HOST-NAME ') PORT=(' PORT-NUM ')'
+            PERFORM SUB-ABEND-EN THRU SUB-ABEND-EX
+         END-IF.
        SUB-OPEN-EX.
          EXIT.
       *------------------------------------------
+      * �����åȥ����ץ�(1��ʬ��retry����)
+      *------------------------------------------
+       SUB-SOCKOPEN-EN.
+         ADD 1 TO WK-SOCK-RETRY.
+         CALL 'sock_open' USING HOST PORT FD-SOCK.
+         IF (FD-SOCK-VAL = SPACE) OR (FD-SOCK-VAL = LOW-VALUE)
+            MOVE 'NO' TO WK-SOCK-OK-SW
+            DISPLAY C-PGMNAME
+                    ' : SOCKET CONNECT FAILED, RETRY=('
+                    WK-SOCK-RETRY ')'
+            IF (WK-SOCK-RETRY <= C-SOCK-MAX-RETRY)
+               CALL 'C$SLEEP' USING WK-SOCK-WAIT
+            END-IF
+         ELSE
+            MOVE 'YES' TO WK-SOCK-OK-SW
+         END-IF.
+       SUB-SOCKOPEN-EX.
+         EXIT.
+      *------------------------------------------
+      * ��³��ѥ��ȥ��ե�����ɤ߹���
+      *------------------------------------------
+       SUB-CTL-LOAD-EN.
+         OPEN INPUT CTLDAT.
+         IF (WK-CTL-STAT = '00')
+            READ CTLDAT
+               AT END
+                  CONTINUE
+               NOT AT END
+                  MOVE CTL-HOST TO HOST-NAME
+                  MOVE CTL-PORT TO PORT-NUM
+            END-READ
+            CLOSE CTLDAT
+         END-IF.
+       SUB-CTL-LOAD-EX.
+         EXIT.
+      *------------------------------------------
       * ���������
       *------------------------------------------
        SUB-INIT-EN.
@@ -155,46 +324,106 @@
             PERFORM SUB-ABEND-EN THRU SUB-ABEND-EX
          END-IF.
       *
+      * ��å��ݥ���Ⱦ��������(�ꥹ���Ȼ)
+      *
+         PERFORM SUB-CKPT-LOAD-EN THRU SUB-CKPT-LOAD-EX.
+      *
+      * ��å��ݥ���Ⱦ��٤ζ��о��֤ϥ��åפ��ɤ��Ф�
+      *
+         PERFORM SUB-RDTRAN-EN THRU SUB-RDTRAN-EX
+            UNTIL (WK-REC-CNT >= WK-CKPT-POS) OR (END-SW = 'ON').
+      *
       * �ȥ�󥶥�������ɤ߹���
       *
          PERFORM SUB-RDTRAN-EN THRU SUB-RDTRAN-EX.
        SUB-INIT-EX.
          EXIT.
       *------------------------------------------
+      * ��å��ݥ���Ⱦ�������
+      *------------------------------------------
+       SUB-CKPT-LOAD-EN.
+         IF (WK-RESTART-SW = 'ON')
+            OPEN INPUT CKPTDAT
+            IF (WK-CKPT-STAT = '00')
+               READ CKPTDAT
+                  AT END
+                     CONTINUE
+                  NOT AT END
+                     MOVE CKPT-POS TO WK-CKPT-POS
+               END-READ
+               CLOSE CKPTDAT
+            ELSE
+               DISPLAY C-PGMNAME
+                       ' : NO CHECKPOINT FOUND, RESTART FROM TOP'
+            END-IF
+         END-IF.
+       SUB-CKPT-LOAD-EX.
+         EXIT.
+      *------------------------------------------
       * �����
       *------------------------------------------
        SUB-MAIN-EN.
       *
+      * ���Ϲ��ܤλ��������å�
+      *
+         PERFORM SUB-VALID-EN THRU SUB-VALID-EX.
+         IF (WK-VALID-SW = 'NG')
+            ADD 1 TO WK-CNT-ERR
+            DISPLAY C-PGMNAME
+                    ' : VALIDATION ERROR ' WK-VALID-MSG
+                    ' ' TRC
+            MOVE 'NG' TO STAT1
+            MOVE WK-VALID-MSG TO STAT2
+            PERFORM SUB-REJECT-EN THRU SUB-REJECT-EX
+         ELSE
          EVALUATE TRUE
          WHEN (IDO-KUBUN = 'I')
       * I:����
+            ADD 1 TO WK-CNT-I
             PERFORM SUB-INSERT-EN THRU SUB-INSERT-EX
+            PERFORM SUB-AUTOCOMMIT-EN THRU SUB-AUTOCOMMIT-EX
          WHEN (IDO-KUBUN = 'D')
       * D:���
+            ADD 1 TO WK-CNT-D
             PERFORM SUB-DELETE-EN THRU SUB-DELETE-EX
+            PERFORM SUB-AUTOCOMMIT-EN THRU SUB-AUTOCOMMIT-EX
          WHEN (IDO-KUBUN = 'U')
       * U:����
+            ADD 1 TO WK-CNT-U
             PERFORM SUB-UPDATE-EN THRU SUB-UPDATE-EX
+            PERFORM SUB-AUTOCOMMIT-EN THRU SUB-AUTOCOMMIT-EX
          WHEN (IDO-KUBUN = 'G')
       * G:����(ɽ��)
+            ADD 1 TO WK-CNT-G
             PERFORM SUB-GET-EN THRU SUB-GET-EX
+         WHEN (IDO-KUBUN = 'L')
+      * L:�ϰ���(ɽ��)
+            ADD 1 TO WK-CNT-L
+            PERFORM SUB-LIST-EN THRU SUB-LIST-EX
          WHEN (IDO-KUBUN = 'R')
       * R:ROLLBACK
+            ADD 1 TO WK-CNT-R
             PERFORM SUB-ROLLBACK-EN THRU SUB-ROLLBACK-EX
          WHEN (IDO-KUBUN = 'C')
       * C:COMMIT
+            ADD 1 TO WK-CNT-C
             PERFORM SUB-COMMIT-EN THRU SUB-COMMIT-EX
+            MOVE ZERO TO WK-IDU-CNT
          WHEN (IDO-KUBUN = 'M')
       * M:��å�����
+            ADD 1 TO WK-CNT-M
             PERFORM SUB-MESG-EN THRU SUB-MESG-EX
          WHEN (IDO-KUBUN = '#')
       * #:�����ȹ�
+            ADD 1 TO WK-CNT-SKIP
             CONTINUE
          WHEN OTHER
+            ADD 1 TO WK-CNT-ERR
             DISPLAY C-PGMNAME
                     ' : TRANSACTION ERROR, SKIPPED=('
                     TRC ')'
-         END-EVALUATE.
+         END-EVALUATE
+         END-IF.
       *
       * �ȥ�󥶥�������ɤ߹���
       *
@@ -202,10 +431,101 @@
        SUB-MAIN-EX.
          EXIT.
       *------------------------------------------
+      * ���Ϲ��ܤλ��������å�
+      *------------------------------------------
+       SUB-VALID-EN.
+         MOVE 'OK' TO WK-VALID-SW.
+         MOVE SPACE TO WK-VALID-MSG.
+      *
+      * TABLE-NAME̵����ϴ���ơ��֥�(smp1)���Ѥ���
+      *
+         IF (TABLE-NAME = SPACE)
+            MOVE 'smp1' TO TABLE-NAME
+         END-IF.
+      *
+      * ID-PK������(I/D/U/G��пݤ˺ǽ���PK)
+      *
+         IF (IDO-KUBUN = 'I') OR (IDO-KUBUN = 'D')
+            OR (IDO-KUBUN = 'U') OR (IDO-KUBUN = 'G')
+            IF (ID-PK = SPACE) OR (ID-PK = LOW-VALUE)
+               MOVE 'NG' TO WK-VALID-SW
+               MOVE 'ID-PK IS BLANK' TO WK-VALID-MSG
+            END-IF
+         END-IF.
+      *
+      * L:�ϰ���ϤǤ϶⤪��ID-PK/ID-PK2�Ȥ��������å�
+      *
+         IF (WK-VALID-SW = 'OK') AND (IDO-KUBUN = 'L')
+            IF (ID-PK = SPACE) OR (ID-PK = LOW-VALUE)
+               MOVE 'NG' TO WK-VALID-SW
+               MOVE 'ID-PK IS BLANK' TO WK-VALID-MSG
+            ELSE
+               IF (ID-PK2 = SPACE) OR (ID-PK2 = LOW-VALUE)
+                  MOVE 'NG' TO WK-VALID-SW
+                  MOVE 'ID-PK2 IS BLANK' TO WK-VALID-MSG
+               END-IF
+            END-IF
+         END-IF.
+      *
+      * SALARY��ɽ��������(I/U�Τ�NAME/SALARY���Ѥ���)
+      *
+         IF (WK-VALID-SW = 'OK')
+            AND ((IDO-KUBUN = 'I') OR (IDO-KUBUN = 'U'))
+            IF (SALARY IS NOT NUMERIC)
+               MOVE 'NG' TO WK-VALID-SW
+               MOVE 'SALARY IS NOT NUMERIC' TO WK-VALID-MSG
+            END-IF
+         END-IF.
+      *
+      * NAME��ˤ��ॿ��(C-TAB)/C-NULL�渡��(�ץ��ȥ���ϵ���ʸ��)
+      *
+         IF (WK-VALID-SW = 'OK')
+            AND ((IDO-KUBUN = 'I') OR (IDO-KUBUN = 'U'))
+            MOVE ZERO TO WK-TAB-CNT WK-NUL-CNT
+            INSPECT NAME TALLYING WK-TAB-CNT FOR ALL C-TAB
+            INSPECT NAME TALLYING WK-NUL-CNT FOR ALL C-NULL
+            IF (WK-TAB-CNT > 0) OR (WK-NUL-CNT > 0)
+               MOVE 'NG' TO WK-VALID-SW
+               MOVE 'NAME CONTAINS TAB OR NULL BYTE' TO WK-VALID-MSG
+            END-IF
+         END-IF.
+      *
+      * TABLE-NAME��ˤ��ॿ��(C-TAB)/C-NULL�渡��(SEND-DATA��
+      * ��äƹ��ܤˤʤ뤿��NAME��Ʊ���˥����åȤ���)
+      *
+         IF (WK-VALID-SW = 'OK')
+            AND ((IDO-KUBUN = 'I') OR (IDO-KUBUN = 'D')
+              OR (IDO-KUBUN = 'U') OR (IDO-KUBUN = 'G')
+              OR (IDO-KUBUN = 'L'))
+            MOVE ZERO TO WK-TAB-CNT WK-NUL-CNT
+            INSPECT TABLE-NAME TALLYING WK-TAB-CNT FOR ALL C-TAB
+            INSPECT TABLE-NAME TALLYING WK-NUL-CNT FOR ALL C-NULL
+            IF (WK-TAB-CNT > 0) OR (WK-NUL-CNT > 0)
+               MOVE 'NG' TO WK-VALID-SW
+               MOVE 'TABLE-NAME CONTAINS TAB OR NULL BYTE'
+                    TO WK-VALID-MSG
+            END-IF
+         END-IF.
+       SUB-VALID-EX.
+         EXIT.
+      *------------------------------------------
       * ��λ����
       *------------------------------------------
        SUB-END-EN.
       *
+      * ��������Ⱦ���(end_tran�μ�Ǥ˴ط������˽�ϥ쥳���ɿ���Ф�)
+      *
+         DISPLAY C-PGMNAME ' : TALLY I=('    WK-CNT-I    ')'
+                 ' D=(' WK-CNT-D ')'
+                 ' U=(' WK-CNT-U ')'
+                 ' G=(' WK-CNT-G ')'
+                 ' L=(' WK-CNT-L ')'.
+         DISPLAY C-PGMNAME ' : TALLY R=('    WK-CNT-R    ')'
+                 ' C=(' WK-CNT-C ')'
+                 ' M=(' WK-CNT-M ')'
+                 ' #=(' WK-CNT-SKIP ')'.
+         DISPLAY C-PGMNAME ' : TALLY ERR=(' WK-CNT-ERR ')'.
+      *
       * �ȥ�󥶥���������ｪλ
       *
          INITIALIZE RECV-DATA.
@@ -234,6 +554,12 @@
       *
          CLOSE   TRANDAT.
       *
+      * ���ȥ��ե�����(���Ｐ�Ѥ��Ƥ����ΤߤĤ���)
+      *
+         IF (WK-RJCT-OPEN-SW = 'YES')
+            CLOSE   REJCTDAT
+         END-IF.
+      *
       * �����å�
       *
          CALL 'sock_close' USING FD-SOCK.
@@ -254,12 +580,29 @@
       * �ȥ�󥶥�������ɤ߹���
       *------------------------------------------
        SUB-RDTRAN-EN.
-          READ TRANDAT AT END
-             MOVE 'ON' TO END-SW
+          READ TRANDAT
+             AT END
+                MOVE 'ON' TO END-SW
+             NOT AT END
+                ADD 1 TO WK-REC-CNT
           END-READ.
        SUB-RDTRAN-EX.
          EXIT.
       *------------------------------------------
+      * ���ԥȥ�󥶥����������
+      *------------------------------------------
+       SUB-REJECT-EN.
+         INITIALIZE REJCT-REC.
+         STRING STAT1 DELIMITED BY SIZE
+                C-TAB DELIMITED BY SIZE
+                STAT2 DELIMITED BY SIZE
+                C-TAB DELIMITED BY SIZE
+                TRC DELIMITED BY SIZE
+                INTO REJCT-REC.
+         WRITE REJCT-REC.
+       SUB-REJECT-EX.
+         EXIT.
+      *------------------------------------------
       * I:����
       *------------------------------------------
        SUB-INSERT-EN.
@@ -269,7 +612,7 @@
          INITIALIZE SEND-DATA RECV-DATA.
          STRING 'put' DELIMITED BY SIZE
                 C-TAB DELIMITED BY SIZE
-                'smp1' DELIMITED BY SIZE
+                TABLE-NAME DELIMITED BY SPACE
                 C-TAB DELIMITED BY SIZE
                 'id=' DELIMITED BY SIZE
                 ID-PK DELIMITED BY SIZE
@@ -291,6 +634,8 @@
             DISPLAY C-PGMNAME
                     ' : INSERT ERROR ' STAT1 ' ' STAT2
                     ' ' TRC
+            ADD 1 TO WK-CNT-ERR
+            PERFORM SUB-REJECT-EN THRU SUB-REJECT-EX
          END-IF.
        SUB-INSERT-EX.
          EXIT.
@@ -304,7 +649,7 @@
          INITIALIZE SEND-DATA RECV-DATA.
          STRING 'delete' DELIMITED BY SIZE
                 C-TAB DELIMITED BY SIZE
-                'smp1' DELIMITED BY SIZE
+                TABLE-NAME DELIMITED BY SPACE
                 C-TAB DELIMITED BY SIZE
                 ID-PK DELIMITED BY SIZE
                 C-NULL DELIMITED BY SIZE
@@ -319,6 +664,8 @@
             DISPLAY C-PGMNAME
                     ' : DELETE ERROR ' STAT1 ' ' STAT2
                     ' ' TRC
+            ADD 1 TO WK-CNT-ERR
+            PERFORM SUB-REJECT-EN THRU SUB-REJECT-EX
          END-IF.
        SUB-DELETE-EX.
          EXIT.
@@ -332,7 +679,7 @@
          INITIALIZE SEND-DATA RECV-DATA.
          STRING 'update' DELIMITED BY SIZE
                 C-TAB DELIMITED BY SIZE
-                'smp1' DELIMITED BY SIZE
+                TABLE-NAME DELIMITED BY SPACE
                 C-TAB DELIMITED BY SIZE
                 ID-PK DELIMITED BY SIZE
                 C-TAB DELIMITED BY SIZE
@@ -353,6 +700,8 @@
             DISPLAY C-PGMNAME
                     ' : UPDATE ERROR ' STAT1 ' ' STAT2
                     ' ' TRC
+            ADD 1 TO WK-CNT-ERR
+            PERFORM SUB-REJECT-EN THRU SUB-REJECT-EX
          END-IF.
        SUB-UPDATE-EX.
          EXIT.
@@ -366,7 +715,7 @@
          INITIALIZE SEND-DATA RECV-DATA.
          STRING 'get' DELIMITED BY SIZE
                 C-TAB DELIMITED BY SIZE
-                'smp1' DELIMITED BY SIZE
+                TABLE-NAME DELIMITED BY SPACE
                 C-TAB DELIMITED BY SIZE
                 'pkey' DELIMITED BY SIZE
                 C-TAB DELIMITED BY SIZE
@@ -385,6 +734,8 @@
             DISPLAY C-PGMNAME
                     ' : GET ERROR ' STAT1 ' ' STAT2
                     ' ' TRC
+            ADD 1 TO WK-CNT-ERR
+            PERFORM SUB-REJECT-EN THRU SUB-REJECT-EX
          ELSE
       *
       * ɽ��
@@ -403,6 +754,94 @@
        SUB-GET-EX.
          EXIT.
       *------------------------------------------
+      * L:�ϰ���(ɽ��)
+      *------------------------------------------
+       SUB-LIST-EN.
+      *
+      * �ϰϸ���
+      *
+         INITIALIZE SEND-DATA RECV-DATA.
+         STRING 'get' DELIMITED BY SIZE
+                C-TAB DELIMITED BY SIZE
+                TABLE-NAME DELIMITED BY SPACE
+                C-TAB DELIMITED BY SIZE
+                'pkey' DELIMITED BY SIZE
+                C-TAB DELIMITED BY SIZE
+                'ge' DELIMITED BY SIZE
+                C-TAB DELIMITED BY SIZE
+                ID-PK DELIMITED BY SIZE
+                C-TAB DELIMITED BY SIZE
+                'pkey' DELIMITED BY SIZE
+                C-TAB DELIMITED BY SIZE
+                'le' DELIMITED BY SIZE
+                C-TAB DELIMITED BY SIZE
+                ID-PK2 DELIMITED BY SIZE
+                C-NULL DELIMITED BY SIZE
+                INTO SEND-DATA.
+         CALL 'sock_send_recv' USING FD-SOCK SEND-DATA RECV-DATA.
+      *
+      * ���ơ����������å�
+      *
+         INITIALIZE STAT1 STAT2.
+         CALL 'get_status' USING RECV-DATA STAT1 STAT2.
+         IF (STAT1 = 'NG')
+            DISPLAY C-PGMNAME
+                    ' : LIST ERROR ' STAT1 ' ' STAT2
+                    ' ' TRC
+            ADD 1 TO WK-CNT-ERR
+            PERFORM SUB-REJECT-EN THRU SUB-REJECT-EX
+         ELSE
+      *
+      * �ޥåȤ�������ʬ get_value ���֤�Ĥ��ɤ߽Ф���ɽ��
+      *
+            MOVE 1 TO WK-L-IDX
+            MOVE 'YES' TO WK-L-MORE-SW
+            PERFORM UNTIL (WK-L-MORE-SW = 'NO')
+               INITIALIZE G-ID-PK G-NAME G-SALARY
+               INITIALIZE WK-L-KEY-ID WK-L-KEY-NAME WK-L-KEY-SAL
+               MOVE WK-L-IDX TO WK-L-IDX-DISP
+               MOVE 1 TO WK-L-KEY-PTR
+               STRING 'id.' DELIMITED BY SIZE
+                      FUNCTION TRIM(WK-L-IDX-DISP) DELIMITED BY SIZE
+                      INTO WK-L-KEY-ID
+                      WITH POINTER WK-L-KEY-PTR
+               CALL 'get_value' USING RECV-DATA
+                    WK-L-KEY-ID(1:WK-L-KEY-PTR - 1) G-ID-PK
+               IF (G-ID-PK = SPACE) OR (G-ID-PK = LOW-VALUE)
+                  MOVE 'NO' TO WK-L-MORE-SW
+               ELSE
+                  MOVE 1 TO WK-L-KEY-PTR
+                  STRING 'name.' DELIMITED BY SIZE
+                         FUNCTION TRIM(WK-L-IDX-DISP) DELIMITED BY SIZE
+                         INTO WK-L-KEY-NAME
+                         WITH POINTER WK-L-KEY-PTR
+                  CALL 'get_value' USING RECV-DATA
+                       WK-L-KEY-NAME(1:WK-L-KEY-PTR - 1) G-NAME
+                  MOVE 1 TO WK-L-KEY-PTR
+                  STRING 'salary.' DELIMITED BY SIZE
+                         FUNCTION TRIM(WK-L-IDX-DISP) DELIMITED BY SIZE
+                         INTO WK-L-KEY-SAL
+                         WITH POINTER WK-L-KEY-PTR
+                  CALL 'get_value' USING RECV-DATA
+                       WK-L-KEY-SAL(1:WK-L-KEY-PTR - 1) G-SALARY
+                  DISPLAY C-PGMNAME ' : '
+                          'ID=(' G-ID-PK ') '
+                          'NAME=(' G-NAME ') '
+                          'SALARY=(' G-SALARY ') '
+                  IF (WK-L-IDX >= C-L-IDX-MAX)
+                     DISPLAY C-PGMNAME
+                             ' : LIST TRUNCATED AT ' C-L-IDX-MAX
+                             ' ROWS, MORE MAY REMAIN'
+                     MOVE 'NO' TO WK-L-MORE-SW
+                  ELSE
+                     ADD 1 TO WK-L-IDX
+                  END-IF
+               END-IF
+            END-PERFORM
+         END-IF.
+       SUB-LIST-EX.
+         EXIT.
+      *------------------------------------------
       * R:ROLLBACK
       *------------------------------------------
        SUB-ROLLBACK-EN.
@@ -420,6 +859,8 @@
             DISPLAY C-PGMNAME
                     ' : ROLLBACK ERROR ' STAT1 ' ' STAT2
                     ' ' TRC
+            ADD 1 TO WK-CNT-ERR
+            PERFORM SUB-REJECT-EN THRU SUB-REJECT-EX
          END-IF.
        SUB-ROLLBACK-EX.
          EXIT.
@@ -441,10 +882,44 @@
             DISPLAY C-PGMNAME
                     ' : COMMIT ERROR ' STAT1 ' ' STAT2
                     ' ' TRC
+            ADD 1 TO WK-CNT-ERR
+            PERFORM SUB-REJECT-EN THRU SUB-REJECT-EX
+         ELSE
+      *
+      * ��å��ݥ���Ⱦ���(���ߥåȺѤ߰��֤ζ��о��֤˹���)
+      *
+            MOVE WK-REC-CNT TO CKPT-POS
+            OPEN OUTPUT CKPTDAT
+            IF (WK-CKPT-STAT NOT = '00')
+               DISPLAY C-PGMNAME
+                       ' : ABEND, CANNOT OPEN CHECKPOINT FILE'
+                       ' STATUS=(' WK-CKPT-STAT ')'
+               PERFORM SUB-ABEND-EN THRU SUB-ABEND-EX
+            END-IF
+            WRITE CKPT-REC
+            IF (WK-CKPT-STAT NOT = '00')
+               DISPLAY C-PGMNAME
+                       ' : ABEND, CANNOT WRITE CHECKPOINT FILE'
+                       ' STATUS=(' WK-CKPT-STAT ')'
+               PERFORM SUB-ABEND-EN THRU SUB-ABEND-EX
+            END-IF
+            CLOSE CKPTDAT
          END-IF.
        SUB-COMMIT-EX.
          EXIT.
       *------------------------------------------
+      * ��ư���ߥåȽ��֥����å�
+      *------------------------------------------
+       SUB-AUTOCOMMIT-EN.
+         ADD 1 TO WK-IDU-CNT.
+         IF (WK-IDU-CNT >= C-COMMIT-INTERVAL)
+            DISPLAY C-PGMNAME ' : AUTO COMMIT AT ' WK-REC-CNT
+            PERFORM SUB-COMMIT-EN THRU SUB-COMMIT-EX
+            MOVE ZERO TO WK-IDU-CNT
+         END-IF.
+       SUB-AUTOCOMMIT-EX.
+         EXIT.
+      *------------------------------------------
       * M:��å�����
       *------------------------------------------
        SUB-MESG-EN.
